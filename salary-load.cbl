@@ -0,0 +1,150 @@
+000010******************************************************************
+000020* Program name:    SALARY-LOAD
+000030* Original author: PJM
+000040* Installation:    COBOL DEVELOPMENT CENTER
+000050* Date-written:    08/08/26
+000060*
+000070* Maintenence Log
+000080* Date      Author        Maintenance Requirement
+000090* --------- ------------  ---------------------------------------
+000100* 08/08/26 PJM           Created.  Builds/refreshes the
+000110*                        SALARY-INDEX companion file (indexed,
+000120*                        keyed by EMPLOYEE-ID) from the daily
+000130*                        SALARY-FILE extract, so SALARY-MAINT
+000140*                        can look up and correct one employee's
+000150*                        figure without scanning the whole
+000160*                        sequential file.
+000165* 08/08/26 PJM           Renamed the unqualified EMPLOYEE-ID field
+000166*                        on INDEX-RECORD to IDX-EMPLOYEE-ID, in
+000167*                        line with every other field in that
+000168*                        group, so it no longer has to be written
+000169*                        as EMPLOYEE-ID OF SALARY-RECORD /
+000170*                        OF INDEX-RECORD.  Note that SALARY-LOAD
+000171*                        rebuilds SALARY-INDEX from scratch every
+000172*                        run (OPEN OUTPUT), so any correction an
+000173*                        operator made with SALARY-MAINT since the
+000174*                        last load is overwritten here - run
+000175*                        SALARY-SYNC to write corrections back
+000176*                        to SALARY-FILE before re-running this
+000177*                        job, or just run SALARY-SYNC again
+000178*                        afterward and skip the reload.
+000179* 08/08/26 PJM           Changed SALARY-INDEX from ACCESS MODE IS
+000181*                        SEQUENTIAL to RANDOM.  A sequential
+000183*                        WRITE to an indexed file must present
+000185*                        records in ascending key order, and
+000187*                        nothing guarantees the daily SALARY-
+000189*                        FILE extract arrives sorted by
+000191*                        EMPLOYEE-ID; with RANDOM access WRITE
+000193*                        can place a record at any key, so the
+000195*                        INVALID KEY branch now really does mean a
+000197*                        duplicate employee ID, as its message
+000199*                        says.
+000201*
+000203******************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  SALARY-LOAD.
+000210 AUTHOR. PJM.
+000220 INSTALLATION. COBOL DEVELOPMENT CENTER.
+000230 DATE-WRITTEN. 08/08/26.
+000240 DATE-COMPILED. 00/00/00.
+000250 SECURITY. NON-CONFIDENTIAL.
+000260******************************************************************
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER. ICL-2972.
+000300 OBJECT-COMPUTER. ICL-2972.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT SALARY-FILE ASSIGN TO MS-DA01
+000340           ORGANIZATION IS SEQUENTIAL
+000350           ACCESS MODE IS SEQUENTIAL.
+000360     SELECT SALARY-INDEX ASSIGN TO SALIDX
+000370           ORGANIZATION IS INDEXED
+000380           ACCESS MODE IS RANDOM
+000390           RECORD KEY IS IDX-EMPLOYEE-ID
+000400           FILE STATUS IS WS-INDEX-STATUS.
+000410
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  SALARY-FILE
+000450     RECORDING MODE IS F
+000460     RECORD CONTAINS 37 CHARACTERS.
+000470     COPY salrec.
+000480
+000490 FD  SALARY-INDEX
+000500     RECORDING MODE IS F
+000510     RECORD CONTAINS 37 CHARACTERS.
+000520 01  INDEX-RECORD.
+000530     03  IDX-RECORD-TYPE     PIC X(01).
+000540     03  IDX-EMPLOYEE-ID     PIC X(06).
+000550     03  IDX-EMPLOYEE-NAME   PIC X(20).
+000560     03  IDX-DEPT-CODE       PIC X(04).
+000570     03  IDX-SALARY          PIC 9(06).
+000580
+000590 WORKING-STORAGE SECTION.
+000600 77  WS-EOF-SWITCH           PIC X(01)   VALUE 'N'.
+000610     88  WS-EOF                          VALUE 'Y'.
+000620 77  WS-INDEX-STATUS         PIC X(02)   VALUE '00'.
+000630 77  WS-LOADED-COUNT         PIC 9(06)   VALUE ZERO.
+000640 77  WS-SKIPPED-COUNT        PIC 9(06)   VALUE ZERO.
+000650
+000660 PROCEDURE DIVISION.
+000670 0000-MAINLINE.
+000680     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000690     PERFORM 2000-LOAD-RECORD THRU 2000-LOAD-RECORD-EXIT
+000700         UNTIL WS-EOF.
+000710     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+000720     STOP RUN.
+000730
+000740 1000-INITIALIZE.
+000750     OPEN INPUT SALARY-FILE.
+000760     OPEN OUTPUT SALARY-INDEX.
+000770     PERFORM 2100-READ-RECORD THRU 2100-READ-RECORD-EXIT.
+000780 1000-INITIALIZE-EXIT.
+000790     EXIT.
+000800
+000810******************************************************************
+000820* 2000-LOAD-RECORD copies one SALARY-FILE detail record across
+000830* to SALARY-INDEX, keyed by EMPLOYEE-ID.  Trailer records
+000840* (RECORD-TYPE 'T') carry no employee ID and are not loaded.
+000850******************************************************************
+000860 2000-LOAD-RECORD.
+000870     IF RECORD-TYPE = 'T'
+000880         ADD 1 TO WS-SKIPPED-COUNT
+000890     ELSE
+000900         MOVE RECORD-TYPE               TO IDX-RECORD-TYPE
+000910         MOVE EMPLOYEE-ID               TO IDX-EMPLOYEE-ID
+000920         MOVE EMPLOYEE-NAME             TO IDX-EMPLOYEE-NAME
+000930         MOVE DEPT-CODE                 TO IDX-DEPT-CODE
+000940         MOVE SALARY                    TO IDX-SALARY
+000950         WRITE INDEX-RECORD
+000960             INVALID KEY
+000970                 DISPLAY 'DUPLICATE EMPLOYEE ID - SKIPPED : '
+000980                     EMPLOYEE-ID
+000990                 ADD 1 TO WS-SKIPPED-COUNT
+001000             NOT INVALID KEY
+001010                 ADD 1 TO WS-LOADED-COUNT
+001020         END-WRITE
+001030     END-IF.
+001040     PERFORM 2100-READ-RECORD THRU 2100-READ-RECORD-EXIT.
+001050 2000-LOAD-RECORD-EXIT.
+001060     EXIT.
+001070
+001080 2100-READ-RECORD.
+001090     READ SALARY-FILE
+001100         AT END
+001110             SET WS-EOF TO TRUE
+001120         NOT AT END
+001130             CONTINUE
+001140     END-READ.
+001150 2100-READ-RECORD-EXIT.
+001160     EXIT.
+001170
+001180 8000-TERMINATE.
+001190     CLOSE SALARY-FILE.
+001200     CLOSE SALARY-INDEX.
+001210     DISPLAY 'SALARY-LOAD RUN COMPLETE'.
+001220     DISPLAY 'RECORDS LOADED .. : ' WS-LOADED-COUNT.
+001230     DISPLAY 'RECORDS SKIPPED . : ' WS-SKIPPED-COUNT.
+001240 8000-TERMINATE-EXIT.
+001250     EXIT.
