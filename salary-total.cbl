@@ -1,48 +1,620 @@
-      *****************************************************************
-      * Program name:    SALARY-TOTAL                               
-      * Original author: RENÉE                                
-      *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 09/12/23 RENÉE  Created for COBOL class         
-      *                                                               
-      *****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  SALARY-TOTAL.
-       AUTHOR. RENÉE. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 09/12/23. 
-       DATE-COMPILED. 00/00/00. 
-       SECURITY. NON-CONFIDENTIAL.
-      * This program accumulates salary details
-      * Modelled on Melinda Fisher's Computer Programming in Cobol
-      *****************************************************************
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
-       SOURCE-COMPUTER. ICL-2972.
-       OBJECT-COMPUTER. ICL-2972.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
-           SELECT SALARY-FILE ASSIGN TO MS DA01
-                 ORGANIZATION IS SEQUENTIAL
-                 ACCESS MODE IS SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION. 
-       FD  SALARY-FILE
-           RECORDING MODE IS F
-           RECORD IS VARYING FROM 7 TO 7 CHARACTERS.
-       01 SALARY-RECORD.
-           03 RECORD-TYPE PIC X.
-           03 SALARY PIC 9(6).
-
-       PROCEDURE DIVISION.
-       READ-RECORD.
-           READ SALARY-FILE
-               AT END
-                   DISPLAY 'End of file'
-               NOT AT END
-                   DISPLAY 'Record read successfully'
-           END-READ.
-           STOP RUN.
\ No newline at end of file
+000010******************************************************************
+000020* Program name:    SALARY-TOTAL
+000030* Original author: RENÉE
+000040*
+000050* Maintenence Log
+000060* Date      Author        Maintenance Requirement
+000070* --------- ------------  ---------------------------------------
+000080* 09/12/23 RENÉE         Created for COBOL class
+000090* 08/08/26 PJM           Added end-of-file read loop so the
+000100*                        program accumulates a grand total and
+000110*                        record count across the whole file
+000120*                        instead of stopping after one record.
+000130*                        Corrected SELECT/FD clauses for
+000140*                        SALARY-FILE so the program compiles
+000150*                        clean (logical file name was two
+000160*                        tokens, and RECORDING MODE IS F cannot
+000170*                        be combined with RECORD IS VARYING).
+000180* 08/08/26 PJM           Added a subtotal table keyed by
+000190*                        RECORD-TYPE so the end-of-run report
+000200*                        shows a line per record type (hourly
+000210*                        vs salaried) as well as the grand
+000220*                        total.
+000230* 08/08/26 PJM           Added SALARY numeric validation and a
+000240*                        SALARY-REJECTS file; records that fail
+000250*                        validation are written out with a
+000260*                        reason code instead of being added to
+000270*                        the total.
+000280* 08/08/26 PJM           Switched SALARY-RECORD to the shared
+000290*                        SALREC copybook (adds EMPLOYEE-ID,
+000300*                        EMPLOYEE-NAME and DEPT-CODE) and added
+000310*                        a departmental subtotal table so a
+000320*                        figure can be traced back to a
+000330*                        department.
+000340* 08/08/26 PJM           Added trailer record reconciliation.
+000350*                        A trailer (RECORD-TYPE 'T') carries the
+000360*                        expected record count and total; the
+000370*                        run's own accumulators are compared
+000380*                        against it and a mismatch is flagged
+000390*                        instead of just reporting whatever was
+000400*                        read.
+000410* 08/08/26 PJM           Added checkpoint/restart support.  The
+000420*                        run is checkpointed to SALARY-CKPT
+000430*                        every WS-CKPT-INTERVAL records; passing
+000440*                        RESTART as a run parameter repositions
+000450*                        past the already-processed records and
+000460*                        resumes the accumulators from the last
+000470*                        checkpoint instead of starting over.
+000480* 08/08/26 PJM           Added a SALARY-PRINT report file.  The
+000490*                        type and department subtotal reports are
+000500*                        now written as a page-numbered printer
+000510*                        report (run date, column headings, a
+000520*                        heading repeated after a fixed number of
+000530*                        lines) instead of going to DISPLAY only.
+000540* 08/08/26 PJM           Added a SALARY-BAL carry-forward balance
+000550*                        file.  The prior cumulative total is read
+000560*                        at the start of the run, the current
+000570*                        run's grand total is added to it, and the
+000580*                        updated year-to-date figure is written
+000590*                        back and reported alongside the daily
+000600*                        total.
+000610*
+000620******************************************************************
+000630 IDENTIFICATION DIVISION.
+000640 PROGRAM-ID.  SALARY-TOTAL.
+000650 AUTHOR. RENÉE.
+000660 INSTALLATION. COBOL DEVELOPMENT CENTER.
+000670 DATE-WRITTEN. 09/12/23.
+000680 DATE-COMPILED. 00/00/00.
+000690 SECURITY. NON-CONFIDENTIAL.
+000700* This program accumulates salary details
+000710* Modelled on Melinda Fisher's Computer Programming in Cobol
+000720******************************************************************
+000730 ENVIRONMENT DIVISION.
+000740 CONFIGURATION SECTION.
+000750 SOURCE-COMPUTER. ICL-2972.
+000760 OBJECT-COMPUTER. ICL-2972.
+000770 INPUT-OUTPUT SECTION.
+000780 FILE-CONTROL.
+000790     SELECT SALARY-FILE ASSIGN TO MS-DA01
+000800           ORGANIZATION IS SEQUENTIAL
+000810           ACCESS MODE IS SEQUENTIAL.
+000820     SELECT SALARY-REJECTS ASSIGN TO SALREJ
+000830           ORGANIZATION IS SEQUENTIAL
+000840           ACCESS MODE IS SEQUENTIAL
+000850           FILE STATUS IS WS-REJECT-STATUS.
+000860     SELECT SALARY-CKPT ASSIGN TO SALCKPT
+000870           ORGANIZATION IS SEQUENTIAL
+000880           ACCESS MODE IS SEQUENTIAL
+000890           FILE STATUS IS WS-CKPT-STATUS.
+000900     SELECT SALARY-PRINT ASSIGN TO SALRPT
+000910           ORGANIZATION IS SEQUENTIAL
+000920           ACCESS MODE IS SEQUENTIAL.
+000930     SELECT SALARY-BAL ASSIGN TO SALBAL
+000940           ORGANIZATION IS SEQUENTIAL
+000950           ACCESS MODE IS SEQUENTIAL
+000960           FILE STATUS IS WS-BAL-STATUS.
+000970
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000 FD  SALARY-FILE
+001010     RECORDING MODE IS F
+001020     RECORD CONTAINS 37 CHARACTERS.
+001030     COPY salrec.
+001040
+001050 FD  SALARY-REJECTS
+001060     RECORDING MODE IS F
+001070     RECORD CONTAINS 15 CHARACTERS.
+001080 01  REJECT-RECORD.
+001090     03  REJECT-RECORD-TYPE  PIC X(01).
+001092     03  REJECT-EMPLOYEE-ID  PIC X(06).
+001100     03  REJECT-SALARY       PIC X(06).
+001110     03  REJECT-REASON-CODE  PIC X(02).
+001120
+001130 FD  SALARY-CKPT
+001140     RECORDING MODE IS F
+001150     RECORD CONTAINS 27 CHARACTERS.
+001160 01  CKPT-RECORD.
+001170     03  CKPT-LAST-REC-NO    PIC 9(06).
+001180     03  CKPT-RECORD-COUNT   PIC 9(06).
+001190     03  CKPT-REJECT-COUNT   PIC 9(06).
+001200     03  CKPT-GRAND-TOTAL    PIC 9(09).
+001210
+001220 FD  SALARY-PRINT
+001230     RECORDING MODE IS F
+001240     RECORD CONTAINS 80 CHARACTERS.
+001250 01  PRINT-LINE                 PIC X(80).
+001260
+001270 FD  SALARY-BAL
+001280     RECORDING MODE IS F
+001290     RECORD CONTAINS 9 CHARACTERS.
+001300 01  BAL-RECORD.
+001310     03  BAL-YTD-TOTAL           PIC 9(09).
+001320
+001330 WORKING-STORAGE SECTION.
+001340 77  WS-EOF-SWITCH           PIC X(01)   VALUE 'N'.
+001350     88  WS-EOF                          VALUE 'Y'.
+001360 77  WS-GRAND-TOTAL          PIC 9(09)   VALUE ZERO.
+001370 77  WS-RECORD-COUNT         PIC 9(06)   VALUE ZERO.
+001380 77  WS-REJECT-COUNT         PIC 9(06)   VALUE ZERO.
+001385 77  WS-RECS-PROCESSED       PIC 9(06)   VALUE ZERO.
+001390 77  WS-REJECT-STATUS        PIC X(02)   VALUE '00'.
+001400     88  WS-REJECT-FILE-OK                VALUE '00'.
+001410 77  WS-VALID-SWITCH         PIC X(01)   VALUE 'Y'.
+001420     88  WS-VALID-RECORD                 VALUE 'Y'.
+001430     88  WS-INVALID-RECORD               VALUE 'N'.
+001432 77  WS-REJECTED-SWITCH      PIC X(01)   VALUE 'N'.
+001434     88  WS-JUST-REJECTED                VALUE 'Y'.
+001436     88  WS-NOT-JUST-REJECTED            VALUE 'N'.
+001440 77  WS-TRAILER-SWITCH       PIC X(01)   VALUE 'N'.
+001450     88  WS-TRAILER-SEEN                  VALUE 'Y'.
+001460 77  WS-RESTART-OPTION       PIC X(10)   VALUE SPACES.
+001470 77  WS-RECS-READ            PIC 9(06)   VALUE ZERO.
+001480 77  WS-RESTART-REC-NO       PIC 9(06)   VALUE ZERO.
+001490 77  WS-SKIP-IDX             PIC 9(06)   VALUE ZERO.
+001500 77  WS-CKPT-INTERVAL        PIC 9(04)   VALUE 0100.
+001510 77  WS-CKPT-QUOTIENT        PIC 9(04)   VALUE ZERO.
+001520 77  WS-CKPT-REMAINDER       PIC 9(04)   VALUE ZERO.
+001530 77  WS-CKPT-STATUS          PIC X(02)   VALUE '00'.
+001540     88  WS-CKPT-FILE-OK                  VALUE '00'.
+001550 77  WS-TYPE-ENTRIES         PIC 9(02)   VALUE ZERO.
+001560 77  WS-TYPE-TABLE-MAX       PIC 9(02)   VALUE 20.
+001570 01  WS-TYPE-TABLE.
+001580     03  WS-TYPE-ENTRY OCCURS 20 TIMES INDEXED BY WS-TYPE-IDX.
+001590         05  WS-TYPE-CODE        PIC X(01).
+001600         05  WS-TYPE-SUBTOTAL    PIC 9(09).
+001610         05  WS-TYPE-COUNT       PIC 9(06).
+001620 77  WS-DEPT-ENTRIES         PIC 9(02)   VALUE ZERO.
+001630 77  WS-DEPT-TABLE-MAX       PIC 9(02)   VALUE 50.
+001640 01  WS-DEPT-TABLE.
+001650     03  WS-DEPT-ENTRY OCCURS 50 TIMES INDEXED BY WS-DEPT-IDX.
+001660         05  WS-DEPT-CODE        PIC X(04).
+001670         05  WS-DEPT-SUBTOTAL    PIC 9(09).
+001680         05  WS-DEPT-COUNT       PIC 9(06).
+001690 77  WS-RUN-DATE             PIC 9(06)   VALUE ZERO.
+001700 77  WS-PAGE-NO              PIC 9(04)   VALUE ZERO.
+001710 77  WS-LINE-COUNT           PIC 9(02)   VALUE ZERO.
+001720 77  WS-LINES-PER-PAGE       PIC 9(02)   VALUE 15.
+001730 77  WS-REPORT-TITLE         PIC X(31)   VALUE SPACES.
+001740 77  WS-BAL-STATUS           PIC X(02)   VALUE '00'.
+001750     88  WS-BAL-FILE-OK                   VALUE '00'.
+001760 77  WS-YTD-TOTAL            PIC 9(09)   VALUE ZERO.
+001770
+001780 PROCEDURE DIVISION.
+001790 0000-MAINLINE.
+001800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001810     PERFORM 2000-PROCESS-FILE THRU 2000-PROCESS-FILE-EXIT
+001820         UNTIL WS-EOF.
+001830     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+001840     STOP RUN.
+001850
+001860 1000-INITIALIZE.
+001870     ACCEPT WS-RESTART-OPTION FROM COMMAND-LINE.
+001880     ACCEPT WS-RUN-DATE FROM DATE.
+001890     OPEN INPUT SALARY-FILE.
+001900     OPEN OUTPUT SALARY-PRINT.
+001910     IF WS-RESTART-OPTION (1:7) = 'RESTART'
+001920         OPEN EXTEND SALARY-REJECTS
+001930         IF NOT WS-REJECT-FILE-OK
+001940             OPEN OUTPUT SALARY-REJECTS
+001950         END-IF
+001960         PERFORM 1200-RESTART-FROM-CHECKPOINT
+001970             THRU 1200-RESTART-FROM-CHECKPOINT-EXIT
+001980     ELSE
+001990         OPEN OUTPUT SALARY-REJECTS
+002000     END-IF.
+002010     PERFORM 1300-LOAD-BALANCE-FORWARD
+002020         THRU 1300-LOAD-BALANCE-FORWARD-EXIT.
+002030     PERFORM 2100-READ-RECORD THRU 2100-READ-RECORD-EXIT.
+002040 1000-INITIALIZE-EXIT.
+002050     EXIT.
+002060
+002070******************************************************************
+002080* 1300-LOAD-BALANCE-FORWARD reads the prior cumulative total from
+002090* SALARY-BAL, so this run's grand total can be added to it to
+002100* produce an updated year-to-date figure.  A missing balance
+002110* file (the very first run) is treated as a zero starting point.
+002120******************************************************************
+002130 1300-LOAD-BALANCE-FORWARD.
+002140     OPEN INPUT SALARY-BAL.
+002150     IF NOT WS-BAL-FILE-OK
+002160         DISPLAY 'NO BALANCE-FORWARD FILE - STARTING YTD AT ZERO'
+002170     ELSE
+002180         READ SALARY-BAL
+002190             AT END
+002200                 DISPLAY 'BALANCE-FORWARD FILE EMPTY - YTD ZERO'
+002210             NOT AT END
+002220                 MOVE BAL-YTD-TOTAL TO WS-YTD-TOTAL
+002230         END-READ
+002240         CLOSE SALARY-BAL
+002250     END-IF.
+002260 1300-LOAD-BALANCE-FORWARD-EXIT.
+002270     EXIT.
+002280
+002290******************************************************************
+002300* 1200-RESTART-FROM-CHECKPOINT reads the last checkpoint record
+002310* written by a previous (abended) run, restores the running
+002320* accumulators from it, and repositions SALARY-FILE past the
+002330* records that were already processed so this run resumes
+002340* rather than starting from record one.
+002350******************************************************************
+002360 1200-RESTART-FROM-CHECKPOINT.
+002370     OPEN INPUT SALARY-CKPT.
+002380     IF NOT WS-CKPT-FILE-OK
+002390         DISPLAY 'NO CHECKPOINT FOUND - STARTING AT RECORD 1'
+002400     ELSE
+002410         READ SALARY-CKPT
+002420             AT END
+002430                 DISPLAY 'CHECKPOINT FILE EMPTY - RECORD 1'
+002440             NOT AT END
+002450                 MOVE CKPT-LAST-REC-NO  TO WS-RESTART-REC-NO
+002460                 MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+002470                 MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+002480                 MOVE CKPT-GRAND-TOTAL  TO WS-GRAND-TOTAL
+002490                 DISPLAY 'RESUMING AFTER RECORD '
+002500                     WS-RESTART-REC-NO
+002510         END-READ
+002520         CLOSE SALARY-CKPT
+002530     END-IF.
+002540     PERFORM 1210-SKIP-RECORD THRU 1210-SKIP-RECORD-EXIT
+002550         VARYING WS-SKIP-IDX FROM 1 BY 1
+002560         UNTIL WS-SKIP-IDX > WS-RESTART-REC-NO.
+002570 1200-RESTART-FROM-CHECKPOINT-EXIT.
+002580     EXIT.
+002590
+002600******************************************************************
+002610* 1210-SKIP-RECORD repositions past an already-processed record on
+002620* restart.  WS-GRAND-TOTAL/WS-RECORD-COUNT/WS-REJECT-COUNT were
+002630* already restored from the checkpoint, so this record must not
+002640* be added to them again - but the type/department subtotal
+002650* tables are not carried on the checkpoint, so 1220-REPLAY-RECORD
+002660* rebuilds them, and also catches a trailer record that falls
+002670* inside the skipped range so WS-TRAILER-SEEN is set correctly.
+002680******************************************************************
+002690 1210-SKIP-RECORD.
+002700     READ SALARY-FILE
+002710         AT END
+002720             SET WS-EOF TO TRUE
+002730         NOT AT END
+002740             ADD 1 TO WS-RECS-READ
+002750             PERFORM 1220-REPLAY-RECORD
+002760                 THRU 1220-REPLAY-RECORD-EXIT
+002770     END-READ.
+002780 1210-SKIP-RECORD-EXIT.
+002790     EXIT.
+002800
+002810 1220-REPLAY-RECORD.
+002820     IF RECORD-TYPE = 'T'
+002830         SET WS-TRAILER-SEEN TO TRUE
+002840     ELSE
+002850         PERFORM 2250-VALIDATE-RECORD
+002860             THRU 2250-VALIDATE-RECORD-EXIT
+002870         IF WS-VALID-RECORD
+002880             PERFORM 2200-ACCUMULATE-BY-TYPE
+002890                 THRU 2200-ACCUMULATE-BY-TYPE-EXIT
+002900             PERFORM 2300-ACCUMULATE-BY-DEPT
+002910                 THRU 2300-ACCUMULATE-BY-DEPT-EXIT
+002920         END-IF
+002930     END-IF.
+002940 1220-REPLAY-RECORD-EXIT.
+002950     EXIT.
+002960
+002970******************************************************************
+002980* 2000-PROCESS-FILE accumulates the grand total and record
+002990* count for one SALARY-RECORD, then reads the next one.
+003000******************************************************************
+003010 2000-PROCESS-FILE.
+003012     SET WS-NOT-JUST-REJECTED TO TRUE.
+003020     IF RECORD-TYPE = 'T'
+003030         PERFORM 2400-RECONCILE-TRAILER
+003040             THRU 2400-RECONCILE-TRAILER-EXIT
+003050     ELSE
+003060         PERFORM 2250-VALIDATE-RECORD
+003070             THRU 2250-VALIDATE-RECORD-EXIT
+003080         IF WS-VALID-RECORD
+003090             ADD SALARY TO WS-GRAND-TOTAL
+003100             ADD 1 TO WS-RECORD-COUNT
+003110             PERFORM 2200-ACCUMULATE-BY-TYPE
+003120                 THRU 2200-ACCUMULATE-BY-TYPE-EXIT
+003130             PERFORM 2300-ACCUMULATE-BY-DEPT
+003140                 THRU 2300-ACCUMULATE-BY-DEPT-EXIT
+003150         ELSE
+003160             PERFORM 2260-WRITE-REJECT
+003170                 THRU 2260-WRITE-REJECT-EXIT
+003180             ADD 1 TO WS-REJECT-COUNT
+003185             SET WS-JUST-REJECTED TO TRUE
+003190         END-IF
+003200     END-IF.
+003210     DIVIDE WS-RECS-READ BY WS-CKPT-INTERVAL
+003220         GIVING WS-CKPT-QUOTIENT
+003230         REMAINDER WS-CKPT-REMAINDER.
+003240     IF WS-CKPT-REMAINDER = ZERO OR WS-JUST-REJECTED
+003250         PERFORM 2500-WRITE-CHECKPOINT
+003260             THRU 2500-WRITE-CHECKPOINT-EXIT
+003270     END-IF.
+003280     PERFORM 2100-READ-RECORD THRU 2100-READ-RECORD-EXIT.
+003290 2000-PROCESS-FILE-EXIT.
+003300     EXIT.
+003310
+003320******************************************************************
+003330* 2500-WRITE-CHECKPOINT saves the last-processed record number
+003340* and the running accumulators to SALARY-CKPT, so a rerun after
+003350* an abend can resume from here instead of from record one.
+003360******************************************************************
+003370 2500-WRITE-CHECKPOINT.
+003380     MOVE WS-RECS-READ    TO CKPT-LAST-REC-NO.
+003390     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+003400     MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+003410     MOVE WS-GRAND-TOTAL  TO CKPT-GRAND-TOTAL.
+003420     OPEN OUTPUT SALARY-CKPT.
+003430     WRITE CKPT-RECORD.
+003440     CLOSE SALARY-CKPT.
+003450 2500-WRITE-CHECKPOINT-EXIT.
+003460     EXIT.
+003470
+003480 2100-READ-RECORD.
+003490     READ SALARY-FILE
+003500         AT END
+003510             SET WS-EOF TO TRUE
+003520         NOT AT END
+003530             ADD 1 TO WS-RECS-READ
+003540     END-READ.
+003550 2100-READ-RECORD-EXIT.
+003560     EXIT.
+003570
+003580******************************************************************
+003590* 2200-ACCUMULATE-BY-TYPE locates the table entry for the
+003600* current RECORD-TYPE (adding a new entry the first time that
+003610* type is seen) and adds this record's SALARY and count into
+003620* it, so the end-of-run report can break the grand total out
+003630* by record type.
+003640******************************************************************
+003650 2200-ACCUMULATE-BY-TYPE.
+003660     PERFORM 2210-FIND-TYPE THRU 2210-FIND-TYPE-EXIT
+003670         VARYING WS-TYPE-IDX FROM 1 BY 1
+003680         UNTIL WS-TYPE-IDX > WS-TYPE-ENTRIES
+003690            OR WS-TYPE-CODE (WS-TYPE-IDX) = RECORD-TYPE.
+003700     IF WS-TYPE-IDX > WS-TYPE-ENTRIES
+003710         IF WS-TYPE-ENTRIES < WS-TYPE-TABLE-MAX
+003720             ADD 1 TO WS-TYPE-ENTRIES
+003730             SET WS-TYPE-IDX TO WS-TYPE-ENTRIES
+003740             MOVE RECORD-TYPE TO WS-TYPE-CODE (WS-TYPE-IDX)
+003750             MOVE ZERO TO WS-TYPE-SUBTOTAL (WS-TYPE-IDX)
+003760             MOVE ZERO TO WS-TYPE-COUNT (WS-TYPE-IDX)
+003770         ELSE
+003780             DISPLAY 'WARNING - TYPE SUBTOTAL TABLE FULL, TYPE '
+003790                 'NOT TRACKED : ' RECORD-TYPE
+003800             SET WS-TYPE-IDX TO ZERO
+003810         END-IF
+003820     END-IF.
+003830     IF WS-TYPE-IDX > ZERO
+003840         ADD SALARY TO WS-TYPE-SUBTOTAL (WS-TYPE-IDX)
+003850         ADD 1 TO WS-TYPE-COUNT (WS-TYPE-IDX)
+003860     END-IF.
+003870 2200-ACCUMULATE-BY-TYPE-EXIT.
+003880     EXIT.
+003890
+003900 2210-FIND-TYPE.
+003910     CONTINUE.
+003920 2210-FIND-TYPE-EXIT.
+003930     EXIT.
+003940
+003950******************************************************************
+003960* 2250-VALIDATE-RECORD NUMERIC-tests SALARY on the current
+003970* record.  Corrupted upstream extracts have put non-numeric
+003980* data in this field before; such records must not be added
+003990* to the total or allowed to abend the run.
+004000******************************************************************
+004010 2250-VALIDATE-RECORD.
+004020     SET WS-VALID-RECORD TO TRUE.
+004030     IF SALARY IS NOT NUMERIC
+004040         SET WS-INVALID-RECORD TO TRUE
+004050     END-IF.
+004060 2250-VALIDATE-RECORD-EXIT.
+004070     EXIT.
+004080
+004090******************************************************************
+004100* 2260-WRITE-REJECT copies the failing record to SALARY-REJECTS
+004110* along with its raw RECORD-TYPE and a reason code, rather than
+004120* letting the bad record affect the total.
+004130******************************************************************
+004140 2260-WRITE-REJECT.
+004150     MOVE RECORD-TYPE TO REJECT-RECORD-TYPE.
+004152     MOVE EMPLOYEE-ID TO REJECT-EMPLOYEE-ID.
+004160     MOVE SALARY TO REJECT-SALARY.
+004170     MOVE '01' TO REJECT-REASON-CODE.
+004180     WRITE REJECT-RECORD.
+004190 2260-WRITE-REJECT-EXIT.
+004200     EXIT.
+004210
+004220******************************************************************
+004230* 2300-ACCUMULATE-BY-DEPT locates the table entry for the
+004240* current DEPT-CODE (adding a new entry the first time that
+004250* department is seen) and adds this record's SALARY and count
+004260* into it, so the grand total can be traced back to a
+004270* department.
+004280******************************************************************
+004290 2300-ACCUMULATE-BY-DEPT.
+004300     PERFORM 2310-FIND-DEPT THRU 2310-FIND-DEPT-EXIT
+004310         VARYING WS-DEPT-IDX FROM 1 BY 1
+004320         UNTIL WS-DEPT-IDX > WS-DEPT-ENTRIES
+004330            OR WS-DEPT-CODE (WS-DEPT-IDX) = DEPT-CODE.
+004340     IF WS-DEPT-IDX > WS-DEPT-ENTRIES
+004350         IF WS-DEPT-ENTRIES < WS-DEPT-TABLE-MAX
+004360             ADD 1 TO WS-DEPT-ENTRIES
+004370             SET WS-DEPT-IDX TO WS-DEPT-ENTRIES
+004380             MOVE DEPT-CODE TO WS-DEPT-CODE (WS-DEPT-IDX)
+004390             MOVE ZERO TO WS-DEPT-SUBTOTAL (WS-DEPT-IDX)
+004400             MOVE ZERO TO WS-DEPT-COUNT (WS-DEPT-IDX)
+004410         ELSE
+004420             DISPLAY 'WARNING - DEPT SUBTOTAL TABLE FULL, DEPT '
+004430                 'NOT TRACKED : ' DEPT-CODE
+004440             SET WS-DEPT-IDX TO ZERO
+004450         END-IF
+004460     END-IF.
+004470     IF WS-DEPT-IDX > ZERO
+004480         ADD SALARY TO WS-DEPT-SUBTOTAL (WS-DEPT-IDX)
+004490         ADD 1 TO WS-DEPT-COUNT (WS-DEPT-IDX)
+004500     END-IF.
+004510 2300-ACCUMULATE-BY-DEPT-EXIT.
+004520     EXIT.
+004530
+004540 2310-FIND-DEPT.
+004550     CONTINUE.
+004560 2310-FIND-DEPT-EXIT.
+004570     EXIT.
+004580
+004590******************************************************************
+004600* 2400-RECONCILE-TRAILER compares the record count and total
+004610* salary accumulated so far against the expected values carried
+004620* on the upstream trailer record (RECORD-TYPE 'T'), so a
+004630* truncated transfer is flagged here instead of surfacing as a
+004640* mismatch downstream in payroll.
+004650******************************************************************
+004660 2400-RECONCILE-TRAILER.
+004670     SET WS-TRAILER-SEEN TO TRUE.
+004680     DISPLAY ' '.
+004682     ADD WS-RECORD-COUNT WS-REJECT-COUNT GIVING WS-RECS-PROCESSED.
+004690     IF TRAILER-REC-COUNT = WS-RECS-PROCESSED
+004700        AND TRAILER-TOTAL = WS-GRAND-TOTAL
+004710         DISPLAY 'TRAILER RECONCILIATION ... OK'
+004720     ELSE
+004730         DISPLAY 'TRAILER RECONCILIATION ... MISMATCH'
+004740         DISPLAY 'EXPECTED RECORD COUNT ... : '
+004750             TRAILER-REC-COUNT
+004760         DISPLAY 'ACTUAL RECORD COUNT ..... : '
+004770             WS-RECS-PROCESSED
+004780         DISPLAY 'EXPECTED TOTAL ........... : '
+004790             TRAILER-TOTAL
+004800         DISPLAY 'ACTUAL TOTAL ............ : '
+004810             WS-GRAND-TOTAL
+004820     END-IF.
+004830 2400-RECONCILE-TRAILER-EXIT.
+004840     EXIT.
+004850
+004860 8000-TERMINATE.
+004870     CLOSE SALARY-FILE.
+004880     CLOSE SALARY-REJECTS.
+004890     DISPLAY 'SALARY-TOTAL RUN COMPLETE'.
+004900     DISPLAY 'RECORDS READ .... : ' WS-RECORD-COUNT.
+004910     DISPLAY 'RECORDS REJECTED  : ' WS-REJECT-COUNT.
+004920     DISPLAY 'GRAND TOTAL ..... : ' WS-GRAND-TOTAL.
+004930     IF NOT WS-TRAILER-SEEN
+004940         DISPLAY 'WARNING - NO TRAILER RECORD WAS FOUND ON FILE'
+004950     END-IF.
+004960     PERFORM 8300-WRITE-BALANCE-FORWARD
+004970         THRU 8300-WRITE-BALANCE-FORWARD-EXIT.
+004980     DISPLAY 'YEAR-TO-DATE TOTAL : ' WS-YTD-TOTAL.
+004990     PERFORM 8100-PRINT-TYPE-REPORT
+005000         THRU 8100-PRINT-TYPE-REPORT-EXIT.
+005010     PERFORM 8200-PRINT-DEPT-REPORT
+005020         THRU 8200-PRINT-DEPT-REPORT-EXIT.
+005030     CLOSE SALARY-PRINT.
+005040 8000-TERMINATE-EXIT.
+005050     EXIT.
+005060
+005070******************************************************************
+005080* 8050-PRINT-HEADING starts a new page on SALARY-PRINT: a report
+005090* title line (carrying the run date and page number) followed
+005100* by a column heading line appropriate to WS-REPORT-TITLE.  It
+005110* is performed once before the first detail line of a report
+005120* and again whenever WS-LINE-COUNT reaches WS-LINES-PER-PAGE.
+005130******************************************************************
+005140 8050-PRINT-HEADING.
+005150     ADD 1 TO WS-PAGE-NO.
+005160     MOVE SPACES TO PRINT-LINE.
+005170     MOVE WS-REPORT-TITLE TO PRINT-LINE (1:31).
+005180     MOVE 'RUN DATE' TO PRINT-LINE (40:8).
+005190     MOVE WS-RUN-DATE TO PRINT-LINE (49:6).
+005200     MOVE 'PAGE' TO PRINT-LINE (60:4).
+005210     MOVE WS-PAGE-NO TO PRINT-LINE (65:4).
+005220     WRITE PRINT-LINE.
+005230     MOVE SPACES TO PRINT-LINE.
+005240     MOVE 'CODE  SUBTOTAL      COUNT' TO PRINT-LINE (1:26).
+005250     WRITE PRINT-LINE.
+005260     MOVE ZERO TO WS-LINE-COUNT.
+005270 8050-PRINT-HEADING-EXIT.
+005280     EXIT.
+005290
+005300******************************************************************
+005310* 8100-PRINT-TYPE-REPORT writes the control-break style subtotal
+005320* report to SALARY-PRINT: one line per distinct RECORD-TYPE
+005330* value with its subtotal and count, in the order each type was
+005340* first encountered on the file, followed by a grand total line.
+005350******************************************************************
+005360 8100-PRINT-TYPE-REPORT.
+005370     MOVE 'SALARY SUBTOTALS BY RECORD TYPE' TO WS-REPORT-TITLE.
+005380     PERFORM 8050-PRINT-HEADING THRU 8050-PRINT-HEADING-EXIT.
+005390     PERFORM 8110-PRINT-TYPE-LINE THRU 8110-PRINT-TYPE-LINE-EXIT
+005400         VARYING WS-TYPE-IDX FROM 1 BY 1
+005410         UNTIL WS-TYPE-IDX > WS-TYPE-ENTRIES.
+005420     MOVE SPACES TO PRINT-LINE.
+005430     MOVE 'TOTAL' TO PRINT-LINE (1:05).
+005440     MOVE WS-GRAND-TOTAL TO PRINT-LINE (07:9).
+005450     MOVE WS-RECORD-COUNT TO PRINT-LINE (18:6).
+005460     WRITE PRINT-LINE.
+005470     ADD 1 TO WS-LINE-COUNT.
+005480 8100-PRINT-TYPE-REPORT-EXIT.
+005490     EXIT.
+005500
+005510 8110-PRINT-TYPE-LINE.
+005520     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+005530         PERFORM 8050-PRINT-HEADING THRU 8050-PRINT-HEADING-EXIT
+005540     END-IF.
+005550     MOVE SPACES TO PRINT-LINE.
+005560     MOVE WS-TYPE-CODE (WS-TYPE-IDX) TO PRINT-LINE (1:01).
+005570     MOVE WS-TYPE-SUBTOTAL (WS-TYPE-IDX) TO PRINT-LINE (07:9).
+005580     MOVE WS-TYPE-COUNT (WS-TYPE-IDX) TO PRINT-LINE (18:6).
+005590     WRITE PRINT-LINE.
+005600     ADD 1 TO WS-LINE-COUNT.
+005610 8110-PRINT-TYPE-LINE-EXIT.
+005620     EXIT.
+005630
+005640******************************************************************
+005650* 8200-PRINT-DEPT-REPORT writes the departmental subtotal report
+005660* to SALARY-PRINT: one line per distinct DEPT-CODE value with
+005670* its subtotal and count, in the order each department was
+005680* first encountered on the file, followed by a grand total line.
+005690******************************************************************
+005700 8200-PRINT-DEPT-REPORT.
+005710     MOVE 'SALARY SUBTOTALS BY DEPARTMENT' TO WS-REPORT-TITLE.
+005720     PERFORM 8050-PRINT-HEADING THRU 8050-PRINT-HEADING-EXIT.
+005730     PERFORM 8210-PRINT-DEPT-LINE THRU 8210-PRINT-DEPT-LINE-EXIT
+005740         VARYING WS-DEPT-IDX FROM 1 BY 1
+005750         UNTIL WS-DEPT-IDX > WS-DEPT-ENTRIES.
+005760     MOVE SPACES TO PRINT-LINE.
+005770     MOVE 'TOTAL' TO PRINT-LINE (1:05).
+005780     MOVE WS-GRAND-TOTAL TO PRINT-LINE (07:9).
+005790     MOVE WS-RECORD-COUNT TO PRINT-LINE (18:6).
+005800     WRITE PRINT-LINE.
+005810     ADD 1 TO WS-LINE-COUNT.
+005820 8200-PRINT-DEPT-REPORT-EXIT.
+005830     EXIT.
+005840
+005850 8210-PRINT-DEPT-LINE.
+005860     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+005870         PERFORM 8050-PRINT-HEADING THRU 8050-PRINT-HEADING-EXIT
+005880     END-IF.
+005890     MOVE SPACES TO PRINT-LINE.
+005900     MOVE WS-DEPT-CODE (WS-DEPT-IDX) TO PRINT-LINE (1:04).
+005910     MOVE WS-DEPT-SUBTOTAL (WS-DEPT-IDX) TO PRINT-LINE (07:9).
+005920     MOVE WS-DEPT-COUNT (WS-DEPT-IDX) TO PRINT-LINE (18:6).
+005930     WRITE PRINT-LINE.
+005940     ADD 1 TO WS-LINE-COUNT.
+005950 8210-PRINT-DEPT-LINE-EXIT.
+005960     EXIT.
+005970
+005980******************************************************************
+005990* 8300-WRITE-BALANCE-FORWARD adds this run's grand total to the
+006000* year-to-date figure loaded by 1300-LOAD-BALANCE-FORWARD and
+006010* writes the updated balance back to SALARY-BAL, so the next
+006020* run picks up where this one left off.
+006030******************************************************************
+006040 8300-WRITE-BALANCE-FORWARD.
+006050     ADD WS-GRAND-TOTAL TO WS-YTD-TOTAL.
+006060     MOVE WS-YTD-TOTAL TO BAL-YTD-TOTAL.
+006070     OPEN OUTPUT SALARY-BAL.
+006080     WRITE BAL-RECORD.
+006090     CLOSE SALARY-BAL.
+006100 8300-WRITE-BALANCE-FORWARD-EXIT.
+006110     EXIT.
