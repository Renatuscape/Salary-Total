@@ -0,0 +1,151 @@
+000010******************************************************************
+000020* Program name:    SALARY-SYNC
+000030* Original author: PJM
+000040* Installation:    COBOL DEVELOPMENT CENTER
+000050* Date-written:    08/08/26
+000060*
+000070* Maintenence Log
+000080* Date      Author        Maintenance Requirement
+000090* --------- ------------  ---------------------------------------
+000100* 08/08/26 PJM           Created.  A correction made with
+000110*                        SALARY-MAINT only updates SALARY-INDEX;
+000120*                        SALARY-TOTAL reads SALARY-FILE, not
+000130*                        SALARY-INDEX, so the correction never
+000140*                        reached it, and the next SALARY-LOAD run
+000150*                        (which rebuilds SALARY-INDEX from
+000160*                        SALARY-FILE) would simply overwrite it
+000170*                        again.  This program closes that gap: it
+000180*                        reads SALARY-FILE detail record by
+000190*                        record, looks up the matching entry on
+000200*                        SALARY-INDEX by EMPLOYEE-ID, and
+000210*                        rewrites the detail record in place with
+000220*                        whatever name, department code and
+000230*                        salary are currently on SALARY-INDEX.
+000240*                        The trailer record is passed through
+000250*                        unchanged.  Run this after SALARY-MAINT
+000260*                        and before SALARY-TOTAL to make a
+000270*                        correction take effect.
+000280*
+000290******************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID.  SALARY-SYNC.
+000320 AUTHOR. PJM.
+000330 INSTALLATION. COBOL DEVELOPMENT CENTER.
+000340 DATE-WRITTEN. 08/08/26.
+000350 DATE-COMPILED. 00/00/00.
+000360 SECURITY. NON-CONFIDENTIAL.
+000370******************************************************************
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER. ICL-2972.
+000410 OBJECT-COMPUTER. ICL-2972.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT SALARY-FILE ASSIGN TO MS-DA01
+000450           ORGANIZATION IS SEQUENTIAL
+000460           ACCESS MODE IS SEQUENTIAL.
+000470     SELECT SALARY-INDEX ASSIGN TO SALIDX
+000480           ORGANIZATION IS INDEXED
+000490           ACCESS MODE IS RANDOM
+000500           RECORD KEY IS IDX-EMPLOYEE-ID
+000510           FILE STATUS IS WS-INDEX-STATUS.
+000520
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  SALARY-FILE
+000560     RECORDING MODE IS F
+000570     RECORD CONTAINS 37 CHARACTERS.
+000580     COPY salrec.
+000590
+000600 FD  SALARY-INDEX
+000610     RECORDING MODE IS F
+000620     RECORD CONTAINS 37 CHARACTERS.
+000630 01  INDEX-RECORD.
+000640     03  IDX-RECORD-TYPE     PIC X(01).
+000650     03  IDX-EMPLOYEE-ID     PIC X(06).
+000660     03  IDX-EMPLOYEE-NAME   PIC X(20).
+000670     03  IDX-DEPT-CODE       PIC X(04).
+000680     03  IDX-SALARY          PIC 9(06).
+000690
+000700 WORKING-STORAGE SECTION.
+000710 77  WS-EOF-SWITCH           PIC X(01)   VALUE 'N'.
+000720     88  WS-EOF                          VALUE 'Y'.
+000730 77  WS-INDEX-STATUS         PIC X(02)   VALUE '00'.
+000740 77  WS-FOUND-SWITCH         PIC X(01)   VALUE 'N'.
+000750     88  WS-RECORD-FOUND                 VALUE 'Y'.
+000760     88  WS-RECORD-NOT-FOUND             VALUE 'N'.
+000770 77  WS-SYNCED-COUNT         PIC 9(06)   VALUE ZERO.
+000780 77  WS-NOT-FOUND-COUNT      PIC 9(06)   VALUE ZERO.
+000790
+000800 PROCEDURE DIVISION.
+000810 0000-MAINLINE.
+000820     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000830     PERFORM 2000-SYNC-RECORD THRU 2000-SYNC-RECORD-EXIT
+000840         UNTIL WS-EOF.
+000850     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+000860     STOP RUN.
+000870
+000880 1000-INITIALIZE.
+000890     OPEN I-O SALARY-FILE.
+000900     OPEN INPUT SALARY-INDEX.
+000910     PERFORM 2100-READ-RECORD THRU 2100-READ-RECORD-EXIT.
+000920 1000-INITIALIZE-EXIT.
+000930     EXIT.
+000940
+000950******************************************************************
+000960* 2000-SYNC-RECORD looks up the current SALARY-FILE detail record
+000970* on SALARY-INDEX by EMPLOYEE-ID and, if found, rewrites the
+000980* detail record with whatever name, department code and salary
+000990* are currently indexed - the values left there by the last
+001000* SALARY-MAINT correction, if any.  Trailer records (RECORD-TYPE
+001010* 'T') carry no EMPLOYEE-ID and are passed through unchanged.
+001020******************************************************************
+001030 2000-SYNC-RECORD.
+001040     IF RECORD-TYPE NOT = 'T'
+001050         PERFORM 2200-LOOKUP-INDEX THRU 2200-LOOKUP-INDEX-EXIT
+001060         IF WS-RECORD-FOUND
+001070             MOVE IDX-EMPLOYEE-NAME TO EMPLOYEE-NAME
+001080             MOVE IDX-DEPT-CODE     TO DEPT-CODE
+001090             MOVE IDX-SALARY        TO SALARY
+001100             REWRITE SALARY-RECORD
+001110             ADD 1 TO WS-SYNCED-COUNT
+001120         ELSE
+001130             DISPLAY 'NOT ON SALARY-INDEX - LEFT AS-IS : '
+001140                 EMPLOYEE-ID
+001150             ADD 1 TO WS-NOT-FOUND-COUNT
+001160         END-IF
+001170     END-IF.
+001180     PERFORM 2100-READ-RECORD THRU 2100-READ-RECORD-EXIT.
+001190 2000-SYNC-RECORD-EXIT.
+001200     EXIT.
+001210
+001220 2100-READ-RECORD.
+001230     READ SALARY-FILE NEXT RECORD
+001240         AT END
+001250             SET WS-EOF TO TRUE
+001260         NOT AT END
+001270             CONTINUE
+001280     END-READ.
+001290 2100-READ-RECORD-EXIT.
+001300     EXIT.
+001310
+001320 2200-LOOKUP-INDEX.
+001330     MOVE EMPLOYEE-ID TO IDX-EMPLOYEE-ID.
+001340     SET WS-RECORD-NOT-FOUND TO TRUE.
+001350     READ SALARY-INDEX
+001360         INVALID KEY
+001370             CONTINUE
+001380         NOT INVALID KEY
+001390             SET WS-RECORD-FOUND TO TRUE
+001400     END-READ.
+001410 2200-LOOKUP-INDEX-EXIT.
+001420     EXIT.
+001430
+001440 8000-TERMINATE.
+001450     CLOSE SALARY-FILE.
+001460     CLOSE SALARY-INDEX.
+001470     DISPLAY 'SALARY-SYNC RUN COMPLETE'.
+001480     DISPLAY 'RECORDS SYNCED ... : ' WS-SYNCED-COUNT.
+001490     DISPLAY 'NOT ON INDEX ..... : ' WS-NOT-FOUND-COUNT.
+001500 8000-TERMINATE-EXIT.
+001510     EXIT.
