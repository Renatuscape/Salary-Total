@@ -0,0 +1,49 @@
+000010******************************************************************
+000020* Copybook name:   SALREC
+000030* Original author: PJM
+000040*
+000050* Maintenence Log
+000060* Date      Author        Maintenance Requirement
+000070* --------- ------------  ---------------------------------------
+000080* 08/08/26 PJM           Created.  Shared SALARY-RECORD layout
+000090*                        for SALARY-TOTAL and the salary
+000100*                        maintenance programs.  Carries the
+000110*                        employee ID, name and department code
+000120*                        alongside RECORD-TYPE and SALARY so a
+000130*                        figure can be traced back to a person
+000140*                        and a department.
+000150* 08/08/26 PJM           Grouped the detail fields under
+000160*                        SALARY-DETAIL and added SALARY-TRAILER
+000170*                        as a REDEFINES of that group, so the
+000180*                        upstream trailer record (RECORD-TYPE
+000190*                        'T') carrying the expected record
+000200*                        count and total can share the same
+000210*                        record layout.
+000215* 08/08/26 PJM           Also used as the record layout for the
+000216*                        SALARY-INDEX companion file, keyed on
+000217*                        EMPLOYEE-ID.
+000218* 08/08/26 PJM           Correction to the entry above: SALARY-
+000219*                        INDEX's INDEX-RECORD is NOT built from
+000221*                        this copybook.  It is a deliberate,
+000222*                        hand-rolled layout in SALARY-LOAD and
+000223*                        SALARY-MAINT (same field widths, but
+000224*                        IDX- prefixed names throughout, so it
+000225*                        can sit in the same program as
+000226*                        SALARY-RECORD without a name clash and
+000227*                        without qualifying every reference).
+000228*                        If SALARY-DETAIL's layout changes here,
+000229*                        INDEX-RECORD must be changed to match by
+000230*                        hand.
+000231*
+000230******************************************************************
+000240 01  SALARY-RECORD.
+000250     03  RECORD-TYPE             PIC X(01).
+000260     03  SALARY-DETAIL.
+000270         05  EMPLOYEE-ID         PIC X(06).
+000280         05  EMPLOYEE-NAME       PIC X(20).
+000290         05  DEPT-CODE           PIC X(04).
+000300         05  SALARY              PIC 9(06).
+000310     03  SALARY-TRAILER REDEFINES SALARY-DETAIL.
+000320         05  TRAILER-REC-COUNT   PIC 9(06).
+000330         05  TRAILER-TOTAL       PIC 9(09).
+000340         05  FILLER              PIC X(21).
