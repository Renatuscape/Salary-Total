@@ -0,0 +1,243 @@
+000010******************************************************************
+000020* Program name:    SALARY-MAINT
+000030* Original author: PJM
+000040* Installation:    COBOL DEVELOPMENT CENTER
+000050* Date-written:    08/08/26
+000060*
+000070* Maintenence Log
+000080* Date      Author        Maintenance Requirement
+000090* --------- ------------  ---------------------------------------
+000100* 08/08/26 PJM           Created.  Allows an operator to look up
+000110*                        a single employee's figure on the
+000120*                        SALARY-INDEX companion file by
+000130*                        EMPLOYEE-ID and, if it is wrong, correct
+000140*                        the name, department code or salary and
+000150*                        rewrite it, without having to rerun
+000160*                        SALARY-LOAD against the whole sequential
+000170*                        extract.
+000180* 08/08/26 PJM           Turned the inquiry/correction dialogue
+000190*                        into a full screen (employee ID prompt
+000200*                        screen, then a record screen showing the
+000210*                        current RECORD-TYPE and letting the
+000220*                        operator key over the name, department
+000230*                        code and salary in place) rather than a
+000240*                        line-by-line ACCEPT/DISPLAY sequence, so
+000250*                        payroll can fix a bad figure themselves
+000260*                        before SALARY-TOTAL runs instead of
+000270*                        asking someone to patch MS DA01 with a
+000280*                        text editor.
+000282* 08/08/26 PJM           Renamed the unqualified EMPLOYEE-ID field
+000284*                        on INDEX-RECORD to IDX-EMPLOYEE-ID, in
+000286*                        line with every other field in that
+000288*                        group.  Also: a correction made here only
+000290*                        updates SALARY-INDEX - it does not reach
+000292*                        SALARY-FILE (and SALARY-TOTAL reads
+000294*                        SALARY-FILE, not SALARY-INDEX) until
+000296*                        SALARY-SYNC is run to write corrected
+000298*                        index entries back to the matching
+000299*                        SALARY-FILE detail records.  Run
+000301*                        SALARY-SYNC after using this program and
+000303*                        before the next SALARY-TOTAL run.
+000305* 08/08/26 PJM           The NO SUCH EMPLOYEE ID, RECORD UPDATED
+000306*                        and REWRITE FAILED messages were being
+000307*                        DISPLAYed and then wiped out by the next
+000308*                        screen before the operator had a chance
+000309*                        to read them.  Added SCR-MESSAGE-SCREEN
+000310*                        and 2200-HOLD-MESSAGE so each of these
+000311*                        is now held on screen with a PRESS ENTER
+000312*                        TO CONTINUE prompt until the operator
+000313*                        dismisses it.
+000314*
+000315******************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID.  SALARY-MAINT.
+000330 AUTHOR. PJM.
+000340 INSTALLATION. COBOL DEVELOPMENT CENTER.
+000350 DATE-WRITTEN. 08/08/26.
+000360 DATE-COMPILED. 00/00/00.
+000370 SECURITY. NON-CONFIDENTIAL.
+000380******************************************************************
+000390 ENVIRONMENT DIVISION.
+000400 CONFIGURATION SECTION.
+000410 SOURCE-COMPUTER. ICL-2972.
+000420 OBJECT-COMPUTER. ICL-2972.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT SALARY-INDEX ASSIGN TO SALIDX
+000460           ORGANIZATION IS INDEXED
+000470           ACCESS MODE IS RANDOM
+000480           RECORD KEY IS IDX-EMPLOYEE-ID
+000490           FILE STATUS IS WS-INDEX-STATUS.
+000500
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  SALARY-INDEX
+000540     RECORDING MODE IS F
+000550     RECORD CONTAINS 37 CHARACTERS.
+000560 01  INDEX-RECORD.
+000570     03  IDX-RECORD-TYPE     PIC X(01).
+000580     03  IDX-EMPLOYEE-ID     PIC X(06).
+000590     03  IDX-EMPLOYEE-NAME   PIC X(20).
+000600     03  IDX-DEPT-CODE       PIC X(04).
+000610     03  IDX-SALARY          PIC 9(06).
+000620
+000630 WORKING-STORAGE SECTION.
+000640 77  WS-INDEX-STATUS         PIC X(02)   VALUE '00'.
+000650     88  WS-INDEX-FILE-OK                VALUE '00'.
+000660 77  WS-MORE-WORK-SWITCH     PIC X(01)   VALUE 'Y'.
+000670     88  WS-MORE-WORK                    VALUE 'Y'.
+000680     88  WS-NO-MORE-WORK                 VALUE 'N'.
+000690 77  WS-FOUND-SWITCH         PIC X(01)   VALUE 'N'.
+000700     88  WS-RECORD-FOUND                 VALUE 'Y'.
+000710     88  WS-RECORD-NOT-FOUND             VALUE 'N'.
+000720 77  WS-REQUEST-ID           PIC X(06).
+000732 77  WS-HOLD-MSG             PIC X(35)   VALUE SPACES.
+000734 77  WS-HOLD-DATA            PIC X(06)   VALUE SPACES.
+000736 77  WS-CONTINUE-KEY         PIC X(01).
+000740
+000750******************************************************************
+000760* Screen layouts for the employee lookup prompt and for the
+000770* record inquiry/correction screen.  RECORD-TYPE is shown for
+000780* information only (FROM); the name, department code and salary
+000790* are keyed over in place (USING) and re-read into INDEX-RECORD
+000800* when the operator presses ENTER.
+000810******************************************************************
+000820 SCREEN SECTION.
+000830 01  SCR-ID-SCREEN.
+000840     03  BLANK SCREEN.
+000850     03  LINE 01 COLUMN 01
+000860             VALUE 'SALARY-MAINT - EMPLOYEE INQUIRY/CORRECTION'.
+000870     03  LINE 03 COLUMN 01
+000880             VALUE 'ENTER EMPLOYEE ID (000000 TO END) :'.
+000890     03  LINE 03 COLUMN 38 PIC X(06) USING WS-REQUEST-ID.
+000910
+000915 01  SCR-MESSAGE-SCREEN.
+000916     03  BLANK SCREEN.
+000917     03  LINE 01 COLUMN 01
+000918             VALUE 'SALARY-MAINT - EMPLOYEE INQUIRY/CORRECTION'.
+000919     03  LINE 05 COLUMN 01 PIC X(35) FROM WS-HOLD-MSG.
+000920     03  LINE 05 COLUMN 37 PIC X(06) FROM WS-HOLD-DATA.
+000921     03  LINE 07 COLUMN 01
+000922             VALUE 'PRESS ENTER TO CONTINUE'.
+000923     03  LINE 07 COLUMN 26 PIC X(01) USING WS-CONTINUE-KEY.
+000924
+000925 01  SCR-RECORD-SCREEN.
+000930     03  BLANK SCREEN.
+000940     03  LINE 01 COLUMN 01
+000950             VALUE 'SALARY-MAINT - EMPLOYEE INQUIRY/CORRECTION'.
+000960     03  LINE 03 COLUMN 01 VALUE 'EMPLOYEE ID ..... :'.
+000970     03  LINE 03 COLUMN 22 PIC X(06)
+000980             FROM IDX-EMPLOYEE-ID.
+000990     03  LINE 04 COLUMN 01 VALUE 'RECORD TYPE ..... :'.
+001000     03  LINE 04 COLUMN 22 PIC X(01) FROM IDX-RECORD-TYPE.
+001010     03  LINE 06 COLUMN 01 VALUE 'EMPLOYEE NAME ... :'.
+001020     03  LINE 06 COLUMN 22 PIC X(20) USING IDX-EMPLOYEE-NAME.
+001030     03  LINE 07 COLUMN 01 VALUE 'DEPT CODE ....... :'.
+001040     03  LINE 07 COLUMN 22 PIC X(04) USING IDX-DEPT-CODE.
+001050     03  LINE 08 COLUMN 01 VALUE 'SALARY .......... :'.
+001060     03  LINE 08 COLUMN 22 PIC 9(06) USING IDX-SALARY.
+001070     03  LINE 10 COLUMN 01
+001080             VALUE 'KEY OVER ANY FIELD TO CORRECT IT, THEN ENTER'.
+001090
+001100 PROCEDURE DIVISION.
+001110 0000-MAINLINE.
+001120     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001130     PERFORM 2000-MAINTAIN-ONE-RECORD
+001140         THRU 2000-MAINTAIN-ONE-RECORD-EXIT
+001150         UNTIL NOT WS-MORE-WORK.
+001160     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+001170     STOP RUN.
+001180
+001190 1000-INITIALIZE.
+001200     OPEN I-O SALARY-INDEX.
+001210     IF NOT WS-INDEX-FILE-OK
+001220         DISPLAY 'UNABLE TO OPEN SALARY-INDEX - STATUS '
+001230             WS-INDEX-STATUS
+001240         SET WS-NO-MORE-WORK TO TRUE
+001250     END-IF.
+001260 1000-INITIALIZE-EXIT.
+001270     EXIT.
+001280
+001290******************************************************************
+001300* 2000-MAINTAIN-ONE-RECORD prompts for an employee ID, reads that
+001310* record at random from SALARY-INDEX, displays it, and offers
+001320* the operator a chance to correct the name, department code or
+001330* salary before rewriting it.
+001340******************************************************************
+001350 2000-MAINTAIN-ONE-RECORD.
+001370     DISPLAY SCR-ID-SCREEN.
+001380     ACCEPT SCR-ID-SCREEN.
+001390     IF WS-REQUEST-ID = '000000'
+001400         SET WS-NO-MORE-WORK TO TRUE
+001410     ELSE
+001420         PERFORM 2100-READ-BY-KEY THRU 2100-READ-BY-KEY-EXIT
+001430         IF WS-RECORD-FOUND
+001440             PERFORM 2300-CORRECT-RECORD
+001450                 THRU 2300-CORRECT-RECORD-EXIT
+001460         ELSE
+001470             MOVE 'NO SUCH EMPLOYEE ID ON FILE : '
+001480                 TO WS-HOLD-MSG
+001485             MOVE WS-REQUEST-ID TO WS-HOLD-DATA
+001487             PERFORM 2200-HOLD-MESSAGE THRU 2200-HOLD-MESSAGE-EXIT
+001500         END-IF
+001510     END-IF.
+001520 2000-MAINTAIN-ONE-RECORD-EXIT.
+001530     EXIT.
+001540
+001550 2100-READ-BY-KEY.
+001560     MOVE WS-REQUEST-ID TO IDX-EMPLOYEE-ID.
+001570     SET WS-RECORD-NOT-FOUND TO TRUE.
+001580     READ SALARY-INDEX
+001590         INVALID KEY
+001600             CONTINUE
+001610         NOT INVALID KEY
+001620             SET WS-RECORD-FOUND TO TRUE
+001630     END-READ.
+001640 2100-READ-BY-KEY-EXIT.
+001650     EXIT.
+001660
+001662******************************************************************
+001664* 2200-HOLD-MESSAGE puts a one-line confirmation or error message
+001666* up on SCR-MESSAGE-SCREEN together with a PRESS ENTER TO
+001668* CONTINUE prompt, and waits on the ACCEPT until the operator
+001670* dismisses it, so the message is not overwritten by the next
+001672* screen before it has been read.
+001674******************************************************************
+001676 2200-HOLD-MESSAGE.
+001678     DISPLAY SCR-MESSAGE-SCREEN.
+001680     ACCEPT SCR-MESSAGE-SCREEN.
+001682     MOVE SPACES TO WS-HOLD-MSG.
+001684     MOVE SPACES TO WS-HOLD-DATA.
+001686 2200-HOLD-MESSAGE-EXIT.
+001688     EXIT.
+001692
+001694******************************************************************
+001696* 2300-CORRECT-RECORD displays the current record on
+001698* SCR-RECORD-SCREEN and accepts it back, letting the operator key
+001700* over the employee name, department code and salary in place,
+001702* then rewrites SALARY-INDEX with whatever values came back from
+001704* the screen (unchanged fields rewrite with their prior value).
+001706* RECORD UPDATED and REWRITE FAILED are both held on screen via
+001708* 2200-HOLD-MESSAGE until the operator presses ENTER.
+001710******************************************************************
+001712 2300-CORRECT-RECORD.
+001714     DISPLAY SCR-RECORD-SCREEN.
+001716     ACCEPT SCR-RECORD-SCREEN.
+001718     REWRITE INDEX-RECORD
+001720         INVALID KEY
+001722             MOVE 'REWRITE FAILED - STATUS : '
+001724                 TO WS-HOLD-MSG
+001726             MOVE WS-INDEX-STATUS TO WS-HOLD-DATA
+001728         NOT INVALID KEY
+001730             MOVE 'RECORD UPDATED' TO WS-HOLD-MSG
+001732             MOVE SPACES TO WS-HOLD-DATA
+001734     END-REWRITE.
+001736     PERFORM 2200-HOLD-MESSAGE THRU 2200-HOLD-MESSAGE-EXIT.
+001738 2300-CORRECT-RECORD-EXIT.
+001740     EXIT.
+001860
+001870 8000-TERMINATE.
+001880     CLOSE SALARY-INDEX.
+001890     DISPLAY 'SALARY-MAINT RUN COMPLETE'.
+001900 8000-TERMINATE-EXIT.
+001910     EXIT.
